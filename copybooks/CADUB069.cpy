@@ -0,0 +1,12 @@
+      *================================================================*
+      *    COPYBOOK..: CADUB069                                        *
+      *    TABELA....: DB2PRD.INFO_PSSOA                               *
+      *    OBJETIVO..: HOST VARIABLES PARA CURSOR CSR-B069             *
+      *================================================================*
+       01 CADUB069.
+          05 CCLUB                PIC 9(10).
+          05 IPSSOA-COPLT         PIC X(70).
+          05 EEMAIL-PSSOA         PIC X(70).
+          05 NTEL-PSSOA           PIC X(11).
+          05 DNASC-PSSOA          PIC 9(8).
+          05 CSGL-UF              PIC X(2).
