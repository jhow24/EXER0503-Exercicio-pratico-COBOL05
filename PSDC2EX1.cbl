@@ -42,8 +42,27 @@
       *
        FILE-CONTROL.
       *
-           SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01
+      *    ASSIGN DINAMICO - UM ARQSAI01 POR CSGL_UF ENCONTRADO NO
+      *    CURSOR (VER 3050-CONTROLAR-ARQ-UF). WRK-NOME-ARQSAI01 E
+      *    MONTADO EM TEMPO DE EXECUCAO A PARTIR DO DDNAME BASE +
+      *    ESTADO.
+           SELECT ARQSAI01 ASSIGN       TO WRK-NOME-ARQSAI01
                       FILE STATUS      IS WRK-FS-ARQSAI01.
+      *
+           SELECT ARQPARM  ASSIGN       TO UT-S-ARQPARM
+                      FILE STATUS      IS WRK-FS-ARQPARM.
+      *
+           SELECT RELBAL01 ASSIGN       TO UT-S-RELBAL01
+                      FILE STATUS      IS WRK-FS-RELBAL01.
+      *
+           SELECT ARQREJ01 ASSIGN       TO UT-S-ARQREJ01
+                      FILE STATUS      IS WRK-FS-ARQREJ01.
+      *
+           SELECT ARQCKPT  ASSIGN       TO UT-S-ARQCKPT
+                      FILE STATUS      IS WRK-FS-ARQCKPT.
+      *
+           SELECT ARQHIST01 ASSIGN      TO UT-S-ARQHIST01
+                      FILE STATUS      IS WRK-FS-ARQHIST01.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -55,14 +74,70 @@
 
       *----------------------------------------------------------------*
       *   OUTPUT:     ARQUIVO DE SAIDA                                *
-      *               ORG. SEQUENCIAL   -   LRECL = 153               *
+      *               ORG. SEQUENCIAL   -   LRECL = 173               *
       *---------------------------------------------------------------*
 
        FD  ARQSAI01
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI01             PIC X(153).
+       01 FD-ARQSAI01             PIC X(173).
+
+      *----------------------------------------------------------------*
+      *   INPUT:      CARTAO DE PARAMETROS DO FILTRO UF/SEXO/TIPO      *
+      *               ORG. SEQUENCIAL   -   LRECL = 010               *
+      *---------------------------------------------------------------*
+
+       FD  ARQPARM
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQPARM              PIC X(010).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT:     RELATORIO DE BALANCETE DA EXTRACAO (SYSOUT)      *
+      *               ORG. SEQUENCIAL   -   LRECL = 132               *
+      *---------------------------------------------------------------*
+
+       FD  RELBAL01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-RELBAL01             PIC X(132).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE EXCECAO - EMAILS REJEITADOS           *
+      *               ORG. SEQUENCIAL   -   LRECL = 155               *
+      *---------------------------------------------------------------*
+
+       FD  ARQREJ01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQREJ01             PIC X(155).
+
+      *----------------------------------------------------------------*
+      *   I/O:        ARQUIVO DE CHECKPOINT/RESTART DO CSR-B069        *
+      *               ORG. SEQUENCIAL   -   LRECL = 010               *
+      *---------------------------------------------------------------*
+
+       FD  ARQCKPT
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQCKPT              PIC X(010).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT:     HISTORICO DE EXECUCOES (AUDITORIA) - ACRESCIDO   *
+      *               A CADA RODADA, NUNCA SOBRESCRITO                 *
+      *               ORG. SEQUENCIAL   -   LRECL = 046                *
+      *---------------------------------------------------------------*
+
+       FD  ARQHIST01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQHIST01            PIC X(046).
 
       *
       *
@@ -85,14 +160,26 @@
        01 WRK-ACUMULADORES.
            03 ACU-LIDOS           PIC  9(005) COMP-3 VALUE ZEROS.
            03 ACU-GRAVA-ARQSAI01  PIC  9(005) VALUE ZEROS.
+           03 ACU-GRAVA-ARQREJ01  PIC  9(005) VALUE ZEROS.
+           03 WRK-ACU-TOTAL-GRAVADO PIC 9(005) VALUE ZEROS.
       *
        01 WRK-CABEC.
-           05 WRL-CABEC-ARQSAI01  PIC  X(015) VALUE
-              'COD;NOME;EMAIL'.
+           05 WRL-CABEC-ARQSAI01  PIC  X(036) VALUE
+              'COD;NOME;EMAIL;TELEFONE;DTNASC;CANAL'.
+      *
+       01 WRK-CABEC-ARQREJ01.
+           05 WRL-CABEC-ARQREJ01  PIC  X(021) VALUE
+              'COD;NOME;EMAIL;MOTIVO'.
       *
        77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
           88 WRK-CN-ARQSAI01      VALUE 'SAI04103'.
 
+      *    CONTROLE DO ARQSAI01 DINAMICO - UM ARQUIVO POR CSGL_UF      *
+      *    (VER 3050-CONTROLAR-ARQ-UF)                                 *
+       77 WRK-NOME-ARQSAI01       PIC  X(020) VALUE SPACES.
+       77 WRK-UF-ATUAL            PIC  X(002) VALUE SPACES.
+       77 WRK-QTD-ARQUIVOS-UF     PIC  9(003) VALUE ZEROS.
+
        77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
           88 WRK-CN-OPEN          VALUE 'OPEN '.
           88 WRK-CN-CLOSE         VALUE 'CLOSE'.
@@ -106,12 +193,219 @@
              'AREA PARA TRATAMENTO DE FILE-STATUS'.
       *----------------------------------------------------------------*
       *
-       01 WRK-AREA-FS.      
+       01 WRK-AREA-FS.
           05 WRK-FS-ARQSAI01         PIC  X(002) VALUE SPACES.
              88 WRK-FS-SAI01-OK                  VALUE '00'.
 
+          05 WRK-FS-ARQPARM          PIC  X(002) VALUE SPACES.
+             88 WRK-FS-PARM-OK                   VALUE '00'.
+             88 WRK-FS-PARM-EOF                  VALUE '10'.
+             88 WRK-FS-PARM-NAO-ACHOU             VALUE '35'.
+
+          05 WRK-FS-RELBAL01         PIC  X(002) VALUE SPACES.
+             88 WRK-FS-RELBAL01-OK               VALUE '00'.
+
+          05 WRK-FS-ARQREJ01         PIC  X(002) VALUE SPACES.
+             88 WRK-FS-REJ01-OK                  VALUE '00'.
+
+          05 WRK-FS-ARQCKPT          PIC  X(002) VALUE SPACES.
+             88 WRK-FS-CKPT-OK                   VALUE '00'.
+             88 WRK-FS-CKPT-NAO-ACHOU             VALUE '35'.
+
+          05 WRK-FS-ARQHIST01        PIC  X(002) VALUE SPACES.
+             88 WRK-FS-HIST01-OK                 VALUE '00'.
+
           05 WRK-FS-DISPLAY          PIC  X(002) VALUE SPACES.
       *
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DE CHECKPOINT/RESTART DO CURSOR CSR-B069'.
+      *----------------------------------------------------------------*
+      *    A CADA WRK-CKPT-INTERVALO REGISTROS GRAVADOS COM SUCESSO EM *
+      *    ARQSAI01, O ULTIMO CCLUB PROCESSADO E GRAVADO EM ARQCKPT.   *
+      *    EM UM RESTART, O MAIOR CCLUB GRAVADO NO ARQCKPT DE UMA      *
+      *    EXECUCAO ANTERIOR REPOSICIONA O CURSOR (CCLUB > CHECKPOINT) *
+      *    EVITANDO REPROCESSAR O QUE JA FOI GRAVADO COM SUCESSO.      *
+      *----------------------------------------------------------------*
+       01 WRK-REG-CKPT.
+          05 WRK-CKPT-CCLUB          PIC  9(010).
+
+       77 WRK-CKPT-ULTIMO-CCLUB      PIC  9(010) VALUE ZEROS.
+       77 WRK-CKPT-CONTADOR          PIC  9(007) VALUE ZEROS.
+       77 WRK-CKPT-INTERVALO         PIC  9(007) VALUE 1000.
+       77 WRK-FIM-CKPT               PIC  X(001) VALUE 'N'.
+
+      *    RETRY DE DEADLOCK/TIMEOUT DO DB2 (SQLCODE -911/-913) NO     *
+      *    FETCH DO CSR-B069 E NO COMMIT PERIODICO (VER 3800/3920)     *
+       77 WRK-RETRY-MAX-TENTATIVAS   PIC  9(001) VALUE 3.
+       77 WRK-RETRY-CONTADOR         PIC  9(001) VALUE ZEROS.
+      *    PARAMETROS DO CALL 'CEE3DLY' (LE CALLABLE SERVICE) - A      *
+      *    INTERVALO EH FIXED BIN(31) (FULLWORD) E O FEEDBACK CODE EH  *
+      *    A ESTRUTURA PADRAO DE 12 BYTES DA LE, NAO UMA HALFWORD      *
+      *    SIMPLES - UM FC SUBDIMENSIONADO PASSADO BY REFERENCE        *
+      *    ARRISCA O CEE3DLY SOBRESCREVER O WORKING-STORAGE SEGUINTE.  *
+       77 WRK-RETRY-ESPERA           PIC  S9(009) COMP VALUE 1000.
+       01 WRK-RETRY-FEEDBACK.
+          05 WRK-RETRY-FC-SEVERIDADE PIC  S9(004) COMP VALUE ZEROS.
+          05 WRK-RETRY-FC-MSG-NUM    PIC  S9(004) COMP VALUE ZEROS.
+          05 WRK-RETRY-FC-CASO       PIC  X(001) VALUE LOW-VALUES.
+          05 WRK-RETRY-FC-FACILIDADE PIC  X(003) VALUE LOW-VALUES.
+          05 WRK-RETRY-FC-CONTROLE   PIC  X(004) VALUE LOW-VALUES.
+
+      *    COMMIT PERIODICO PARA LIBERAR LOCKS DO DB2 DURANTE A        *
+      *    EXTRACAO (CURSOR ABERTO WITH HOLD, ENTAO PERMANECE POSI-    *
+      *    CIONADO APOS O COMMIT) - VER 3900-GRAVAR-ARQSAI01           *
+       77 WRK-COMMIT-CONTADOR        PIC  9(007) VALUE ZEROS.
+       77 WRK-COMMIT-INTERVALO       PIC  9(007) VALUE 1000.
+      *
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DE CONTROLE DA EXTRACAO INCREMENTAL'.
+      *----------------------------------------------------------------*
+      *    DB2PRD.CTL_EXTRACAO - TABELA DE CONTROLE, 1 LINHA POR       *
+      *    WRK-PROGRAMA/UF, COM A DATA/HORA DA ULTIMA EXECUCAO COM     *
+      *    SUCESSO. GRANULARIDADE DE TIMESTAMP (NAO SO DATA) PARA QUE  *
+      *    ALTERACOES FEITAS NO MESMO DIA DE UMA EXECUCAO INCREMENTAL  *
+      *    NAO FIQUEM PERMANENTEMENTE FORA DO CORTE (CONTROLE EM       *
+      *    GRANULARIDADE DE DATA FARIA "DT_ATLZ_PSSOA > CORTE" EXCLUIR *
+      *    PARA SEMPRE QUALQUER ALTERACAO DO PROPRIO DIA DA EXECUCAO). *
+      *    GRAVA-SE O INICIO DESTA EXECUCAO (WRK-INICIO-EXECUCAO,      *
+      *    CAPTURADO EM 1070 ANTES DE ABRIR O CSR-B069), NAO O FIM,    *
+      *    PARA QUE ALTERACOES OCORRIDAS DURANTE O PROPRIO            *
+      *    PROCESSAMENTO SEJAM PEGAS PELA PROXIMA EXECUCAO.            *
+      *    WRK-PARM-MODO-EXTRACAO = 'F' (FULL, DEFAULT) IGNORA O       *
+      *    CONTROLE E RELE A POPULACAO INTEIRA; = 'I' (INCREMENTAL)    *
+      *    SO TRAZ QUEM MUDOU DESDE O CORTE GRAVADO (VER               *
+      *    1070-LER-CONTROLE-EXECUCAO E A WHERE DE CSR-B069). SO FAZ   *
+      *    SENTIDO NO MODO DE ESTADO UNICO - VER 1070/9700 PARA A      *
+      *    MESMA RESSALVA JA FEITA AO CHECKPOINT NO MODO REGIAO.       *
+      *----------------------------------------------------------------*
+       01 WRK-INICIO-EXECUCAO        PIC  9(016) VALUE ZEROS.
+       01 WRK-INICIO-EXECUCAO-R REDEFINES WRK-INICIO-EXECUCAO.
+          05 WRK-INICIO-DATA         PIC  9(008).
+          05 WRK-INICIO-HORA         PIC  9(008).
+       77 WRK-CTL-DT-ULTIMA-EXECUCAO PIC  9(016) VALUE ZEROS.
+       77 WRK-SW-ERRO-FATAL          PIC  X(001) VALUE 'N'.
+       77 WRK-SW-FINALIZANDO         PIC  X(001) VALUE 'N'.
+       77 WRK-SW-HIST-TENTADO        PIC  X(001) VALUE 'N'.
+      *    LIGADO IMEDIATAMENTE ANTES DE PERFORM 9100-ERROS-ARQUIVOS EM
+      *    TODO PONTO DE CHAMADA DISPARADO POR FILE STATUS RUIM (OU POR
+      *    ESTOURO DE CAPACIDADE DE WRK-TAB-DUP-EMAIL) - NOS DEMAIS
+      *    PONTOS DE CHAMADA (SQLCODE DE ERRO DE UM COMANDO SQL) FICA
+      *    'N', PARA QUE 9100-ERROS-ARQUIVOS SAIBA SE O SQLCODE ATUAL
+      *    REALMENTE EXPLICA O CANCELAMENTO OU SE E SO O RESIDUO DO
+      *    ULTIMO COMANDO SQL EXECUTADO (VER 9100-ERROS-ARQUIVOS).
+       77 WRK-SW-ERRO-ARQUIVO        PIC  X(001) VALUE 'N'.
+      *
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DO HISTORICO DE EXECUCOES (AUDITORIA)'.
+      *----------------------------------------------------------------*
+      *    WRK-SQLCODE GUARDA O SQLCODE "DE ENCERRAMENTO" DA EXTRACAO  *
+      *    (FIM NORMAL DO CURSOR = +100, OU O SQLCODE QUE DISPAROU     *
+      *    9100-ERROS-ARQUIVOS) PARA GRAVACAO EM ARQHIST01, JA QUE O   *
+      *    SQLCODE DA SQLCA E SOBRESCRITO PELOS COMANDOS SQL SEGUINTES *
+      *    (COMMIT, CLOSE CURSOR, CTL_EXTRACAO) ANTES DE 9900-FINALIZAR*
+      *    CHEGAR A 9800-GRAVAR-HISTORICO.                             *
+      *----------------------------------------------------------------*
+       77 WRK-HORA-EXECUCAO          PIC  9(008) VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DE RECONCILIACAO DE EMAILS DUPLICADOS'.
+      *----------------------------------------------------------------*
+      *    LISTA DOS CCLUB "PERDEDORES" DE UM EMAIL DUPLICADO (CSR-
+      *    DUPEMAIL), CARREGADA POR 1080-CARREGAR-DUPLICADOS EM ORDEM
+      *    ASCENDENTE DE CCLUB PARA PERMITIR SEARCH ALL EM
+      *    3110-VALIDAR-DUPLICADO. TAMANHO COM FOLGA PARA O VOLUME DE
+      *    CONTAS FAMILIARES/COMPARTILHADAS ESPERADO; SE ESGOTAR, O JOB
+      *    CANCELA (VER 1080) EM VEZ DE DEIXAR DUPLICADOS PASSAREM SEM
+      *    DETECCAO.
+      *----------------------------------------------------------------*
+       01 WRK-TAB-DUP-EMAIL.
+          05 WRK-DUP-QTDE            PIC  9(005) VALUE ZEROS.
+          05 WRK-DUP-CCLUB           PIC  9(010)
+                                     OCCURS 1 TO 5000 TIMES
+                                     DEPENDING ON WRK-DUP-QTDE
+                                     ASCENDING KEY IS WRK-DUP-CCLUB
+                                     INDEXED BY WRK-DUP-IDX.
+       77 WRK-DUP-MAX                PIC  9(005) VALUE 5000.
+       77 WRK-FIM-CSR-DUP            PIC  X(001) VALUE 'N'.
+      *
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DO RELATORIO DE BALANCETE DA EXTRACAO'.
+      *----------------------------------------------------------------*
+      *
+       01 WRK-DATA-EXECUCAO          PIC  9(008) VALUE ZEROS.
+       01 WRK-DATA-EXECUCAO-R REDEFINES WRK-DATA-EXECUCAO.
+          05 WRK-DATA-EXEC-AAAA      PIC  9(004).
+          05 WRK-DATA-EXEC-MM        PIC  9(002).
+          05 WRK-DATA-EXEC-DD        PIC  9(002).
+      *
+       01 WRK-DATA-EXEC-EDIT          PIC  9(002)/9(002)/9(004).
+      *
+       77 WRK-MASK2                   PIC ZZZ.ZZZ.ZZ9 VALUE ZEROS.
+       77 WRK-MASK3                   PIC ZZZ.ZZZ.ZZ9 VALUE ZEROS.
+      *
+       01 WRK-LINHA-RELBAL            PIC X(132).
+      *
+       77 WRK-SW-BALANCETE            PIC X(001) VALUE 'N'.
+          88 WRK-BALANCETE-CONFERE              VALUE 'S'.
+          88 WRK-BALANCETE-DIVERGENTE           VALUE 'N'.
+      *
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DO CARTAO DE PARAMETROS - FILTRO DA EXTRACAO'.
+      *----------------------------------------------------------------*
+      *    CARTAO OPCIONAL (DD ARQPARM). QUANDO AUSENTE OU VAZIO,      *
+      *    ASSUME-SE O FILTRO HISTORICO  UF=BA / F / F / 1             *
+      *----------------------------------------------------------------*
+       01 WRK-REG-PARM.
+          05 WRK-PARM-UF             PIC  X(002).
+          05 WRK-PARM-TPO-PSSOA      PIC  X(001).
+          05 WRK-PARM-SEXO           PIC  X(001).
+          05 WRK-PARM-STATUS         PIC  9(001).
+          05 WRK-PARM-MODO-UF        PIC  X(001).
+             88 WRK-PARM-MODO-ESTADO      VALUE 'U'.
+             88 WRK-PARM-MODO-REGIAO      VALUE 'R'.
+          05 WRK-PARM-MODO-EXTRACAO  PIC  X(001).
+             88 WRK-PARM-EXTRACAO-FULL    VALUE 'F'.
+             88 WRK-PARM-EXTRACAO-INCR    VALUE 'I'.
+          05 FILLER                  PIC  X(003).
+      *
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DE VALIDACAO DO FORMATO DO EMAIL'.
+      *----------------------------------------------------------------*
+      *    MOTIVOS DE REJEICAO GRAVADOS EM ARQREJ01-MOTIVO:            *
+      *       EV = EMAIL EM BRANCO                                     *
+      *       EB = BRANCO EMBUTIDO NO MEIO DO EMAIL (USUARIO OU        *
+      *            DOMINIO COM ESPACO NO MEIO, NAO SO SOBRA DE         *
+      *            PICTURE)                                            *
+      *       SA = SEM ARROBA OU COM MAIS DE UMA ARROBA                *
+      *       SU = SEM USUARIO ANTES DA ARROBA                         *
+      *       DI = DOMINIO INVALIDO/INCOMPLETO (SEM PONTO OU           *
+      *            COMECANDO/TERMINANDO POR PONTO)                     *
+      *       DE = EMAIL DUPLICADO (MESMO EMAIL JA COBERTO POR OUTRO   *
+      *            CCLUB MENOR - VER CSR-DUPEMAIL/3110-VALIDAR-        *
+      *            DUPLICADO)                                          *
+      *----------------------------------------------------------------*
+       01 WRK-AREA-VALIDA-EMAIL.
+          05 WRK-EMAIL-OK            PIC  X(001) VALUE 'S'.
+             88 EMAIL-VALIDO                     VALUE 'S'.
+             88 EMAIL-INVALIDO                   VALUE 'N'.
+          05 WRK-MOTIVO-REJEICAO     PIC  X(002) VALUE SPACES.
+          05 WRK-QTD-ARROBA          PIC  9(002) VALUE ZEROS.
+          05 WRK-QTD-ESPACO-EMAIL    PIC  9(002) VALUE ZEROS.
+          05 WRK-QTD-PONTO-DOMINIO   PIC  9(002) VALUE ZEROS.
+          05 WRK-LEN-EMAIL           PIC  9(003) VALUE ZEROS.
+          05 WRK-LEN-DOMINIO         PIC  9(003) VALUE ZEROS.
+          05 WRK-EMAIL-USUARIO       PIC  X(070) VALUE SPACES.
+          05 WRK-EMAIL-DOMINIO       PIC  X(070) VALUE SPACES.
+          05 WRK-EMAIL-DOMINIO-TRIM  PIC  X(070) VALUE SPACES.
+          05 WRK-EMAIL-TRIM          PIC  X(070) VALUE SPACES.
+      *
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
              'AREA DOS BOOKS DOS ARQUIVOS DE ENTRADA E SAIDA'.
@@ -123,6 +417,30 @@
              03 ARQSAI01-COD-CLI      PIC 9.999.999.999.
              03 ARQSAI01-NOME         PIC X(70).
              03 ARQSAI01-EMAIL        PIC X(70).
+             03 ARQSAI01-TELEFONE     PIC X(11).
+             03 ARQSAI01-DT-NASCTO    PIC 9(8).
+             03 ARQSAI01-CANAL        PIC X(01).
+                88 ARQSAI01-CANAL-EMAIL      VALUE 'E'.
+                88 ARQSAI01-CANAL-EMAIL-SMS  VALUE 'A'.
+
+      **** AREA ARQUIVO DE EXCECAO (EMAILS REJEITADOS)
+
+          01 ARQREJ01-REGISTRO.
+             03 ARQREJ01-COD-CLI      PIC 9.999.999.999.
+             03 ARQREJ01-NOME         PIC X(70).
+             03 ARQREJ01-EMAIL        PIC X(70).
+             03 ARQREJ01-MOTIVO       PIC X(02).
+
+      **** AREA ARQUIVO DE HISTORICO DE EXECUCOES (AUDITORIA)
+
+          01 ARQHIST01-REGISTRO.
+             03 ARQHIST01-PROGRAMA    PIC X(08).
+             03 ARQHIST01-DATA        PIC 9(8).
+             03 ARQHIST01-HORA        PIC 9(8).
+             03 ARQHIST01-UF          PIC X(02).
+             03 ARQHIST01-ACU-LIDOS   PIC 9(7).
+             03 ARQHIST01-ACU-GRAVADO PIC 9(7).
+             03 ARQHIST01-SQLCODE     PIC -99999.
 
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
@@ -137,15 +455,84 @@
               INCLUDE CADUB069
            END-EXEC.
 
+      *    SEGUNDO CURSOR (PASSO DE RECONCILIACAO DE EMAILS DUPLICADOS,
+      *    CARREGADO POR 1080-CARREGAR-DUPLICADOS ANTES DE ABRIR O
+      *    CSR-B069) - MESMO FILTRO DE UF/TIPO/SEXO/STATUS DO CSR-B069,
+      *    SEM AS RESTRICOES DE CHECKPOINT/INCREMENTAL, PARA VALER
+      *    SEMPRE PARA A POPULACAO COMPLETA. DEVOLVE O CCLUB DE TODO
+      *    REGISTRO CUJO EEMAIL_PSSOA JA PERTENCE A UM CCLUB MENOR
+      *    (CONTA FAMILIAR/EMAIL COMPARTILHADO); O CCLUB MENOR "VENCE"
+      *    E SEGUE NORMALMENTE, OS DEMAIS SAO DESVIADOS PARA O ARQREJ01
+      *    (MOTIVO 'DE') POR 3110-VALIDAR-DUPLICADO, PARA O FORNECEDOR
+      *    DE MALA DIRETA NAO RECEBER O MESMO EMAIL DUAS VEZES.
+           EXEC SQL DECLARE CSR-DUPEMAIL CURSOR FOR
+               SELECT I1.CCLUB
+               FROM DB2PRD.INFO_PSSOA I1
+               WHERE ((:WRK-PARM-MODO-UF = 'U'
+                       AND I1.CSGL_UF = :WRK-PARM-UF)
+                  OR  (:WRK-PARM-MODO-UF = 'R'
+                       AND I1.CSGL_UF IN ('BA','SE','AL','PE','PB',
+                                          'RN','CE','PI','MA')))
+               AND I1.CID_TPO_PSSOA      = :WRK-PARM-TPO-PSSOA
+               AND I1.CSEXO              = :WRK-PARM-SEXO
+               AND I1.CPTCAO_ESPAC_TBELA = :WRK-PARM-STATUS
+               AND I1.EEMAIL_PSSOA IS NOT NULL
+               AND I1.CCLUB > (SELECT MIN(I2.CCLUB)
+                                 FROM DB2PRD.INFO_PSSOA I2
+                                WHERE I2.EEMAIL_PSSOA =
+                                      I1.EEMAIL_PSSOA
+                                  AND I2.CID_TPO_PSSOA =
+                                      :WRK-PARM-TPO-PSSOA
+                                  AND I2.CSEXO = :WRK-PARM-SEXO
+                                  AND I2.CPTCAO_ESPAC_TBELA =
+                                      :WRK-PARM-STATUS
+                                  AND I2.EEMAIL_PSSOA IS NOT NULL
+                                  AND ((:WRK-PARM-MODO-UF = 'U'
+                                        AND I2.CSGL_UF =
+                                            :WRK-PARM-UF)
+                                   OR  (:WRK-PARM-MODO-UF = 'R'
+                                        AND I2.CSGL_UF IN
+                                            ('BA','SE','AL','PE',
+                                             'PB','RN','CE','PI',
+                                             'MA'))))
+             ORDER BY I1.CCLUB
+           END-EXEC.
+
+      *    FILTRO PARAMETRIZADO VIA CARTAO ARQPARM (1050-LER-PARAMETROS)
+      *    WRK-PARM-MODO-UF = 'U' RESTRINGE A UM UNICO ESTADO
+      *    (:WRK-PARM-UF); = 'R' AMPLIA PARA TODA A REGIAO NORDESTE,
+      *    PERMITINDO UM UNICO LOAD MODULE ATENDER TANTO EXTRACOES POR
+      *    ESTADO QUANTO A REGIAO INTEIRA (VER 3050-CONTROLAR-ARQ-UF
+      *    PARA A SEPARACAO DO ARQSAI01 POR ESTADO NESTE MODO).
+      *    DT_ATLZ_PSSOA > :WRK-CTL-DT-ULTIMA-EXECUCAO RESTRINGE A
+      *    EXTRACAO AOS REGISTROS ALTERADOS DESDE O INICIO DA ULTIMA
+      *    EXECUCAO COM SUCESSO QUANDO WRK-PARM-MODO-EXTRACAO = 'I'.
+      *    O MODO E TESTADO EXPLICITAMENTE NA PROPRIA CONDICAO (E NAO
+      *    SO CONFIANDO QUE 1070-LER-CONTROLE-EXECUCAO ZEROU O HOST
+      *    VAR NO MODO 'F') PORQUE A LOGICA DE TRES VALORES DO SQL
+      *    FARIA A COMPARACAO RESULTAR UNKNOWN (NAO VERDADEIRA) SE
+      *    DT_ATLZ_PSSOA FOSSE NULL, DESCARTANDO A LINHA MESMO EM
+      *    EXTRACAO COMPLETA - MESMO CUIDADO JA TOMADO ACIMA PARA
+      *    :WRK-PARM-MODO-UF. O CORTE E UM TIMESTAMP (NAO SO DATA)
+      *    PARA NAO PERDER ALTERACOES DO MESMO DIA DA EXECUCAO
+      *    ANTERIOR.
            EXEC SQL DECLARE CSR-B069 CURSOR WITH  HOLD FOR
-               SELECT CCLUB, IPSSOA_COPLT, EEMAIL_PSSOA
+               SELECT CCLUB, IPSSOA_COPLT, EEMAIL_PSSOA,
+                      NTEL_PSSOA, DNASC_PSSOA, CSGL_UF
                FROM DB2PRD.INFO_PSSOA
-               WHERE CSGL_UF          = 'BA'
-               AND CID_TPO_PSSOA      = 'F'
-               AND CSEXO              = 'F'
-               AND CPTCAO_ESPAC_TBELA = 1
-               AND EEMAIL_PSSOA IS NOT NULL 
-             ORDER BY CCLUB
+               WHERE ((:WRK-PARM-MODO-UF = 'U'
+                       AND CSGL_UF = :WRK-PARM-UF)
+                  OR  (:WRK-PARM-MODO-UF = 'R'
+                       AND CSGL_UF IN ('BA','SE','AL','PE','PB',
+                                       'RN','CE','PI','MA')))
+               AND CID_TPO_PSSOA      = :WRK-PARM-TPO-PSSOA
+               AND CSEXO              = :WRK-PARM-SEXO
+               AND CPTCAO_ESPAC_TBELA = :WRK-PARM-STATUS
+               AND EEMAIL_PSSOA IS NOT NULL
+               AND CCLUB > :WRK-CKPT-ULTIMO-CCLUB
+               AND (:WRK-PARM-MODO-EXTRACAO = 'F'
+                    OR DT_ATLZ_PSSOA > :WRK-CTL-DT-ULTIMA-EXECUCAO)
+             ORDER BY CSGL_UF, CCLUB
            END-EXEC.
 
       *----------------------------------------------------------------*
@@ -182,50 +569,354 @@
       *    
            CALL 'CKRS1000'
            CALL 'CKRS1050'
-           
+
+           PERFORM 1050-LER-PARAMETROS
+
+           PERFORM 1060-LER-CHECKPOINT
+
+           PERFORM 1070-LER-CONTROLE-EXECUCAO
+
+           PERFORM 1080-CARREGAR-DUPLICADOS
+
            EXEC SQL
               OPEN CSR-B069
            END-EXEC.
 
-           IF SQLCODE EQUAL +0
-              PERFORM 3900-GRAVAR-ARQSAI01
-           ELSE 
-              PERFORM 9100-ERROS-ARQUIVOS   
+           IF SQLCODE NOT EQUAL +0
+              PERFORM 9100-ERROS-ARQUIVOS
            END-IF
 
-           OPEN OUTPUT ARQSAI01
+           MOVE 'ARQREJ01'                     TO WRK-ARQUIVO
 
-           IF NOT WRK-FS-SAI01-OK
-              MOVE WRK-FS-ARQSAI01           TO WRK-FS-DISPLAY
+      *    SO ABRE EXTEND (PRESERVANDO O QUE JA FOI GRAVADO) QUANDO
+      *    WRK-CKPT-ULTIMO-CCLUB (VER 1060-LER-CHECKPOINT) INDICAR UM
+      *    RESTART DE VERDADE. UMA EXECUCAO NOVA - INCLUSIVE A PRIMEIRA
+      *    DE SEMPRE, OU QUALQUER UMA QUE VENHA DEPOIS DE UM SUCESSO
+      *    ANTERIOR, JA QUE 3915-LIMPAR-CHECKPOINT ZERA O ARQCKPT NESSE
+      *    CASO - TEM QUE ABRIR OUTPUT E TRUNCAR, SENAO O ARQUIVO
+      *    CRESCERIA SEM LIMITE E REENVIARIA DESTINATARIOS DE TODA
+      *    EXECUCAO ANTERIOR.
+           IF WRK-CKPT-ULTIMO-CCLUB EQUAL ZEROS
+              OPEN OUTPUT ARQREJ01
+           ELSE
+              OPEN EXTEND ARQREJ01
+           END-IF
+
+           IF NOT WRK-FS-REJ01-OK
+              MOVE WRK-FS-ARQREJ01           TO WRK-FS-DISPLAY
+              MOVE 'S'                       TO WRK-SW-ERRO-ARQUIVO
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
 
+           IF WRK-CKPT-ULTIMO-CCLUB EQUAL ZEROS
+              SET WRK-CN-WRITE                 TO TRUE
+
+              WRITE FD-ARQREJ01 FROM WRK-CABEC-ARQREJ01
+
+              IF NOT WRK-FS-REJ01-OK
+                 MOVE WRK-FS-ARQREJ01        TO WRK-FS-DISPLAY
+                 MOVE 'S'                    TO WRK-SW-ERRO-ARQUIVO
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+
+      *    ARQSAI01 E ABERTO SOB DEMANDA, UM POR CSGL_UF, QUANDO O
+      *    PRIMEIRO REGISTRO DAQUELE ESTADO CHEGA (VER
+      *    3050-CONTROLAR-ARQ-UF, CHAMADA PELA 3000-PROCESSAR).
+
            PERFORM 3800-LER-CURSOR
 
-           IF SQLCODE EQUAL +100 
+           IF SQLCODE EQUAL +100
               DISPLAY '************************************************'
               DISPLAY '*       ARQUIVO DE ENTRADA VAZIO               *'
               DISPLAY '* ' WRK-PROGRAMA '  CANCELADO                  *'
               DISPLAY '************************************************'
               PERFORM 9900-FINALIZAR
-           END-IF 
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    ROTINA DE LEITURA DO CARTAO DE PARAMETROS (UF/TIPO/SEXO/    *
+      *    STATUS) - DD ARQPARM. CARTAO AUSENTE/VAZIO MANTEM O FILTRO  *
+      *    HISTORICO DO PROGRAMA (UF=BA / PESSOA FISICA / FEMININO /   *
+      *    STATUS=1) PARA NAO QUEBRAR JOBS JA EXISTENTES.              *
+      *----------------------------------------------------------------*
+       1050-LER-PARAMETROS SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'ARQPARM '               TO WRK-ARQUIVO
+           SET WRK-CN-OPEN                TO TRUE
 
-      * 
-           SET WRK-CN-ARQSAI01                TO TRUE
-           SET WRK-CN-OPEN                    TO TRUE
-           
-           SET WRK-CN-WRITE                   TO TRUE
+           INITIALIZE                     WRK-REG-PARM
+
+           OPEN INPUT ARQPARM
+
+           IF WRK-FS-PARM-OK
+              SET WRK-CN-READ              TO TRUE
+              READ ARQPARM INTO WRK-REG-PARM
+
+      *       SO APLICA O DEFAULT DE UF/TIPO/SEXO/STATUS QUANDO O
+      *       CARTAO ESTIVER REALMENTE VAZIO (EOF OU, PARA UM CARTAO
+      *       LIDO, NEM UF NEM MODO-REGIAO PREENCHIDOS). UM CARTAO QUE
+      *       EXPLICITAMENTE PEDIU MODO REGIAO (WRK-PARM-MODO-UF = 'R')
+      *       PODE TER UF EM BRANCO DE PROPOSITO - O CURSOR IGNORA
+      *       :WRK-PARM-UF NESSE MODO - E NAO PODE SER DERRUBADO DE
+      *       VOLTA PARA O FILTRO HISTORICO DE ESTADO UNICO SO PORQUE
+      *       A UF VEIO EM BRANCO.
+              IF WRK-FS-PARM-EOF
+                 OR (WRK-PARM-UF EQUAL SPACES
+                     AND NOT WRK-PARM-MODO-REGIAO)
+                 PERFORM 1055-DEFAULT-PARAMETROS
+              END-IF
 
-           WRITE FD-ARQSAI01 FROM WRK-CABEC.
+              IF NOT WRK-PARM-MODO-ESTADO AND NOT WRK-PARM-MODO-REGIAO
+                 SET WRK-PARM-MODO-ESTADO  TO TRUE
+              END-IF
+
+              IF NOT WRK-PARM-EXTRACAO-FULL
+                 AND NOT WRK-PARM-EXTRACAO-INCR
+                 SET WRK-PARM-EXTRACAO-FULL TO TRUE
+              END-IF
+
+              SET WRK-CN-CLOSE             TO TRUE
+              CLOSE ARQPARM
+           ELSE
+              IF WRK-FS-PARM-NAO-ACHOU
+      *          CARTAO DE PARAMETROS NAO ALOCADO NO JOB - ASSUME
+      *          DEFAULT
+                 PERFORM 1055-DEFAULT-PARAMETROS
+              ELSE
+                 MOVE WRK-FS-ARQPARM       TO WRK-FS-DISPLAY
+                 MOVE 'S'                  TO WRK-SW-ERRO-ARQUIVO
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
 
-           IF NOT WRK-FS-SAI01-OK 
-              MOVE WRK-FS-SAI01-OK           TO WRK-FS-DISPLAY
+           DISPLAY '***************************************************'
+           DISPLAY '* FILTRO DA EXTRACAO (PSDC2EX1)                  *'
+           DISPLAY '* MODO........: ' WRK-PARM-MODO-UF
+                  ' (U=ESTADO UNICO / R=REGIAO NORDESTE)'
+           DISPLAY '* UF.........: ' WRK-PARM-UF
+           DISPLAY '* TIPO PESSOA: ' WRK-PARM-TPO-PSSOA
+           DISPLAY '* SEXO.......: ' WRK-PARM-SEXO
+           DISPLAY '* STATUS.....: ' WRK-PARM-STATUS
+           DISPLAY '* EXTRACAO...: ' WRK-PARM-MODO-EXTRACAO
+                  ' (F=COMPLETA / I=SOMENTE ALTERADOS)'
+           DISPLAY '***************************************************'
+           .
+      *----------------------------------------------------------------*
+       1050-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    VALORES DEFAULT DO FILTRO (COMPATIBILIDADE COM VERSAO       *
+      *    ANTERIOR DO PROGRAMA, QUANDO O FILTRO ERA FIXO EM CODIGO)   *
+      *----------------------------------------------------------------*
+       1055-DEFAULT-PARAMETROS SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'BA'                      TO WRK-PARM-UF
+           MOVE 'F'                       TO WRK-PARM-TPO-PSSOA
+           MOVE 'F'                       TO WRK-PARM-SEXO
+           MOVE 1                         TO WRK-PARM-STATUS
+           SET WRK-PARM-MODO-ESTADO       TO TRUE
+           SET WRK-PARM-EXTRACAO-FULL     TO TRUE
+           .
+      *----------------------------------------------------------------*
+       1055-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    ROTINA DE LEITURA DO CHECKPOINT DE UMA EXECUCAO ANTERIOR    *
+      *    (DD ARQCKPT). SE O ARQUIVO NAO EXISTIR (FILE STATUS '35' -  *
+      *    PRIMEIRA EXECUCAO) OU ESTIVER VAZIO, A EXTRACAO PROCESSA    *
+      *    DESDE O INICIO (CCLUB > 0); QUALQUER OUTRO FILE STATUS NA   *
+      *    ABERTURA E ERRO REAL DE I/O E CANCELA O JOB (VER            *
+      *    9100-ERROS-ARQUIVOS), EM VEZ DE SER TRATADO COMO PRIMEIRA   *
+      *    EXECUCAO. EM SEGUIDA REABRE O ARQUIVO EM MODO EXTEND        *
+      *    PARA QUE 3910-GRAVAR-CHECKPOINT POSSA IR GRAVANDO OS        *
+      *    CHECKPOINTS DESTA EXECUCAO.                                 *
+      *----------------------------------------------------------------*
+       1060-LER-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS                     TO WRK-CKPT-ULTIMO-CCLUB
+           MOVE 'N'                       TO WRK-FIM-CKPT
+
+      *    UMA EXECUCAO REGIAO AMPLIA O CURSOR PARA VARIOS ESTADOS     *
+      *    ORDENADOS POR CSGL_UF/CCLUB; O CHECKPOINT (CHAVEADO SO POR  *
+      *    CCLUB) NAO E CONFIAVEL NESSE MODO, ENTAO A EXTRACAO REGIAO  *
+      *    SEMPRE RODA COMPLETA E NAO GRAVA NOVOS CHECKPOINTS (VER     *
+      *    3900-GRAVAR-ARQSAI01)                                      *
+           IF WRK-PARM-MODO-REGIAO
+              DISPLAY '* MODO REGIAO - CHECKPOINT/RESTART DESABILITADO'
+           ELSE
+              MOVE 'ARQCKPT '               TO WRK-ARQUIVO
+              SET WRK-CN-OPEN                TO TRUE
+
+              OPEN INPUT ARQCKPT
+
+              EVALUATE TRUE
+                 WHEN WRK-FS-CKPT-OK
+                    SET WRK-CN-READ              TO TRUE
+                    PERFORM UNTIL WRK-FIM-CKPT EQUAL 'S'
+                       READ ARQCKPT INTO WRK-REG-CKPT
+                          AT END
+                             MOVE 'S'            TO WRK-FIM-CKPT
+                          NOT AT END
+                             MOVE WRK-CKPT-CCLUB TO
+                                                 WRK-CKPT-ULTIMO-CCLUB
+                       END-READ
+                    END-PERFORM
+
+                    SET WRK-CN-CLOSE             TO TRUE
+                    CLOSE ARQCKPT
+
+                    IF WRK-CKPT-ULTIMO-CCLUB NOT EQUAL ZEROS
+                       DISPLAY '*************************************'
+                       DISPLAY '* RESTART - RETOMANDO APOS CHECKPOINT'
+                       DISPLAY '* ULTIMO CCLUB GRAVADO: '
+                               WRK-CKPT-ULTIMO-CCLUB
+                       DISPLAY '*************************************'
+                    END-IF
+                 WHEN WRK-FS-CKPT-NAO-ACHOU
+      *             SEM CHECKPOINT ANTERIOR (PRIMEIRA EXECUCAO) -      *
+      *             PROCESSA A POPULACAO COMPLETA (CCLUB > 0)         *
+                    CONTINUE
+                 WHEN OTHER
+                    MOVE WRK-FS-ARQCKPT         TO WRK-FS-DISPLAY
+                    MOVE 'S'                    TO WRK-SW-ERRO-ARQUIVO
+                    PERFORM 9100-ERROS-ARQUIVOS
+              END-EVALUATE
+
+              MOVE 'ARQCKPT '               TO WRK-ARQUIVO
+              SET WRK-CN-OPEN                TO TRUE
+
+              OPEN EXTEND ARQCKPT
+
+              IF NOT WRK-FS-CKPT-OK
+                 MOVE 'S'                    TO WRK-SW-ERRO-ARQUIVO
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1060-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    ROTINA DE LEITURA DO CONTROLE DE EXTRACAO INCREMENTAL       *
+      *    (DB2PRD.CTL_EXTRACAO). NO MODO 'F' (FULL) OU NO MODO REGIAO *
+      *    (CONTROLE CHAVEADO POR UF UNICA, MESMA RESSALVA DO          *
+      *    CHECKPOINT EM 1060) O CORTE FICA ZERADO E A WHERE DE        *
+      *    CSR-B069 TRAZ TODA A POPULACAO. NO MODO 'I' (INCREMENTAL)   *
+      *    BUSCA O TIMESTAMP DA ULTIMA EXECUCAO COM SUCESSO PARA ESTE  *
+      *    WRK-PROGRAMA/UF; SE NAO HOUVER LINHA DE CONTROLE AINDA      *
+      *    (PRIMEIRA EXECUCAO INCREMENTAL), TRATA COMO EXTRACAO        *
+      *    COMPLETA DESTA VEZ (CORTE ZERO). TAMBEM CAPTURA O INICIO    *
+      *    DESTA EXECUCAO (WRK-INICIO-EXECUCAO), SEMPRE, PARA QUE      *
+      *    9700-ATUALIZAR-CONTROLE-EXECUCAO GRAVE ESTE INSTANTE (E NAO *
+      *    O FIM DO PROCESSAMENTO) COMO NOVO CORTE.                    *
+      *----------------------------------------------------------------*
+       1070-LER-CONTROLE-EXECUCAO SECTION.
+      *----------------------------------------------------------------*
+           ACCEPT WRK-INICIO-DATA     FROM DATE YYYYMMDD
+           ACCEPT WRK-INICIO-HORA     FROM TIME
+
+           MOVE ZEROS                 TO WRK-CTL-DT-ULTIMA-EXECUCAO
+
+           IF WRK-PARM-MODO-REGIAO
+              DISPLAY '* MODO REGIAO - EXTRACAO INCREMENTAL DESABIL.'
+           ELSE
+              IF WRK-PARM-EXTRACAO-INCR
+                 EXEC SQL
+                    SELECT DT_ULTIMA_EXECUCAO
+                      INTO :WRK-CTL-DT-ULTIMA-EXECUCAO
+                      FROM DB2PRD.CTL_EXTRACAO
+                     WHERE PROGRAMA = :WRK-PROGRAMA
+                       AND UF       = :WRK-PARM-UF
+                 END-EXEC
+
+                 EVALUATE TRUE
+                    WHEN SQLCODE EQUAL ZEROS
+                       DISPLAY '***********************************'
+                       DISPLAY '* EXTRACAO INCREMENTAL - ALTERACOES'
+                               ' APOS ' WRK-CTL-DT-ULTIMA-EXECUCAO
+                       DISPLAY '***********************************'
+                    WHEN SQLCODE EQUAL +100
+                       MOVE ZEROS TO WRK-CTL-DT-ULTIMA-EXECUCAO
+                       DISPLAY '***********************************'
+                       DISPLAY '* SEM CONTROLE ANTERIOR - 1A EXTRA',
+                               'CAO INCREMENTAL RODA COMPLETA'
+                       DISPLAY '***********************************'
+                    WHEN OTHER
+                       PERFORM 9100-ERROS-ARQUIVOS
+                 END-EVALUATE
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1070-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    ROTINA DE RECONCILIACAO DE EMAILS DUPLICADOS (CSR-DUPEMAIL) -
+      *    CARREGA EM WRK-TAB-DUP-EMAIL, ANTES DE ABRIR O CSR-B069, OS
+      *    CCLUB QUE NAO DEVEM IR PARA O ARQSAI01 POR COMPARTILHAREM O
+      *    MESMO EEMAIL_PSSOA DE UM CCLUB MENOR (VER
+      *    3110-VALIDAR-DUPLICADO).                                    *
+      *----------------------------------------------------------------*
+       1080-CARREGAR-DUPLICADOS SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS                 TO WRK-DUP-QTDE
+           MOVE 'N'                   TO WRK-FIM-CSR-DUP
+           MOVE 'CSRDUPEM'            TO WRK-ARQUIVO
+
+           EXEC SQL
+              OPEN CSR-DUPEMAIL
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
               PERFORM 9100-ERROS-ARQUIVOS
-           END-IF      
+           END-IF
+
+           PERFORM UNTIL WRK-FIM-CSR-DUP EQUAL 'S'
+              EXEC SQL
+                 FETCH CSR-DUPEMAIL INTO :CADUB069.CCLUB
+              END-EXEC
 
+              EVALUATE TRUE
+                 WHEN SQLCODE EQUAL +100
+                    MOVE 'S'            TO WRK-FIM-CSR-DUP
+                 WHEN SQLCODE EQUAL ZEROS
+                    IF WRK-DUP-QTDE GREATER OR EQUAL WRK-DUP-MAX
+                       DISPLAY '* WRK-TAB-DUP-EMAIL CHEIA (MAX '
+                               WRK-DUP-MAX ') - AUMENTAR OCCURS'
+                       MOVE 'S'             TO WRK-SW-ERRO-ARQUIVO
+                       PERFORM 9100-ERROS-ARQUIVOS
+                    ELSE
+                       ADD 1             TO WRK-DUP-QTDE
+                       MOVE CCLUB        TO
+                                   WRK-DUP-CCLUB(WRK-DUP-QTDE)
+                    END-IF
+                 WHEN OTHER
+                    PERFORM 9100-ERROS-ARQUIVOS
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE CSR-DUPEMAIL
+           END-EXEC
+
+           IF WRK-DUP-QTDE GREATER ZEROS
+              DISPLAY '***********************************'
+              DISPLAY '* EMAILS DUPLICADOS DETECTADOS: '
+                      WRK-DUP-QTDE ' CCLUB(S) SERAO DESVIADOS'
+              DISPLAY '* PARA O ARQREJ01 (MOTIVO DE)'
+              DISPLAY '***********************************'
+           END-IF
            .
       *----------------------------------------------------------------*
-       1000-99-FIM.                    
+       1080-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *        ROTINA DE PROCESSAMENTO PRINCIPAL                       *
@@ -234,17 +925,250 @@
        3000-PROCESSAR SECTION.
       *----------------------------------------------------------------*
 
-           MOVE CCLUB               TO ARQSAI01-COD-CLI 
-           MOVE IPSSOA-COPLT        TO ARQSAI01-NOME
-           MOVE EEMAIL-PSSOA        TO ARQSAI01-EMAIL
+           PERFORM 3050-CONTROLAR-ARQ-UF
+
+           PERFORM 3100-VALIDAR-EMAIL
+
+           IF EMAIL-VALIDO
+              PERFORM 3110-VALIDAR-DUPLICADO
+           END-IF
+
+           IF EMAIL-VALIDO
+              MOVE CCLUB               TO ARQSAI01-COD-CLI
+              MOVE IPSSOA-COPLT        TO ARQSAI01-NOME
+              MOVE EEMAIL-PSSOA        TO ARQSAI01-EMAIL
+              MOVE NTEL-PSSOA          TO ARQSAI01-TELEFONE
+              MOVE DNASC-PSSOA         TO ARQSAI01-DT-NASCTO
+
+              IF NTEL-PSSOA EQUAL SPACES OR NTEL-PSSOA EQUAL LOW-VALUES
+                 SET ARQSAI01-CANAL-EMAIL     TO TRUE
+              ELSE
+                 SET ARQSAI01-CANAL-EMAIL-SMS TO TRUE
+              END-IF
+
+              PERFORM 3900-GRAVAR-ARQSAI01
+           ELSE
+              MOVE CCLUB               TO ARQREJ01-COD-CLI
+              MOVE IPSSOA-COPLT        TO ARQREJ01-NOME
+              MOVE EEMAIL-PSSOA        TO ARQREJ01-EMAIL
+              MOVE WRK-MOTIVO-REJEICAO TO ARQREJ01-MOTIVO
+
+              PERFORM 3950-GRAVAR-ARQREJ01
+           END-IF
+
+           PERFORM 3800-LER-CURSOR
+
+           .
+      *----------------------------------------------------------------*
+       3000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    ABRE/TROCA O ARQSAI01 CONFORME O CSGL_UF DO REGISTRO ATUAL  *
+      *    DO CURSOR, GERANDO UM ARQUIVO DISTINTO POR ESTADO QUANDO A  *
+      *    EXECUCAO ESTA EM MODO REGIAO (VER CSR-B069, ORDENADO POR    *
+      *    CSGL_UF/CCLUB PARA QUE CADA ESTADO FIQUE CONTIGUO). EM      *
+      *    MODO ESTADO UNICO SO EXISTE UMA TROCA, NA ABERTURA DO       *
+      *    PRIMEIRO REGISTRO, E O ARQSAI01 MANTEM O NOME ESTATICO      *
+      *    'ARQSAI01' (SEM SUFIXO DE UF) - O NOME DINAMICO POR ESTADO  *
+      *    SO FAZ SENTIDO QUANDO HA MAIS DE UM ESTADO NA MESMA         *
+      *    EXECUCAO (MODO REGIAO).                                    *
+      *----------------------------------------------------------------*
+       3050-CONTROLAR-ARQ-UF SECTION.
+      *----------------------------------------------------------------*
+           IF CSGL-UF NOT EQUAL WRK-UF-ATUAL
+              IF WRK-UF-ATUAL NOT EQUAL SPACES
+                 MOVE 'ARQSAI01'              TO WRK-ARQUIVO
+                 SET WRK-CN-CLOSE              TO TRUE
+                 CLOSE ARQSAI01
+                 IF NOT WRK-FS-SAI01-OK
+                    MOVE WRK-FS-ARQSAI01      TO WRK-FS-DISPLAY
+                    MOVE 'S'                  TO WRK-SW-ERRO-ARQUIVO
+                    PERFORM 9100-ERROS-ARQUIVOS
+                 END-IF
+              END-IF
+
+              IF WRK-PARM-MODO-REGIAO
+                 STRING 'ARQSAI01.' CSGL-UF DELIMITED BY SIZE
+                    INTO WRK-NOME-ARQSAI01
+                 END-STRING
+              ELSE
+                 MOVE 'ARQSAI01'              TO WRK-NOME-ARQSAI01
+              END-IF
+
+              MOVE 'ARQSAI01'                 TO WRK-ARQUIVO
+              SET WRK-CN-OPEN                  TO TRUE
+
+      *       SO ABRE EXTEND (PRESERVANDO O QUE JA FOI GRAVADO) QUANDO
+      *       WRK-CKPT-ULTIMO-CCLUB (VER 1060-LER-CHECKPOINT) INDICAR
+      *       UM RESTART DE VERDADE. UMA EXECUCAO NOVA - INCLUSIVE A
+      *       PRIMEIRA DE SEMPRE, OU QUALQUER UMA QUE VENHA DEPOIS DE
+      *       UM SUCESSO ANTERIOR, JA QUE 3915-LIMPAR-CHECKPOINT ZERA
+      *       O ARQCKPT NESSE CASO, E SEMPRE EM MODO REGIAO (SEM
+      *       CHECKPOINT) - TEM QUE ABRIR OUTPUT E TRUNCAR, SENAO O
+      *       ARQUIVO CRESCERIA SEM LIMITE E REENVIARIA DESTINATARIOS
+      *       DE TODA EXECUCAO ANTERIOR.
+              IF WRK-CKPT-ULTIMO-CCLUB EQUAL ZEROS
+                 OPEN OUTPUT ARQSAI01
+              ELSE
+                 OPEN EXTEND ARQSAI01
+              END-IF
+
+              IF NOT WRK-FS-SAI01-OK
+                 MOVE WRK-FS-ARQSAI01         TO WRK-FS-DISPLAY
+                 MOVE 'S'                     TO WRK-SW-ERRO-ARQUIVO
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+
+              IF WRK-CKPT-ULTIMO-CCLUB EQUAL ZEROS
+                 SET WRK-CN-WRITE               TO TRUE
+
+                 WRITE FD-ARQSAI01 FROM WRK-CABEC
+
+                 IF NOT WRK-FS-SAI01-OK
+                    MOVE WRK-FS-ARQSAI01      TO WRK-FS-DISPLAY
+                    MOVE 'S'                  TO WRK-SW-ERRO-ARQUIVO
+                    PERFORM 9100-ERROS-ARQUIVOS
+                 END-IF
+              END-IF
+
+              MOVE CSGL-UF                    TO WRK-UF-ATUAL
+              ADD 1                           TO WRK-QTD-ARQUIVOS-UF
+
+              DISPLAY '* ARQSAI01 ABERTO PARA UF: ' WRK-UF-ATUAL
+                      ' (' WRK-NOME-ARQSAI01 ')'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3050-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    VALIDACAO DO FORMATO DO EMAIL RECEBIDO DO CURSOR CSR-B069   *
+      *    (CHECAGEM BASICA DE SINTAXE - NAO SUBSTITUI VALIDACAO DE    *
+      *    ENTREGABILIDADE FEITA PELO FORNECEDOR DE MALA DIRETA)       *
+      *----------------------------------------------------------------*
+       3100-VALIDAR-EMAIL SECTION.
+      *----------------------------------------------------------------*
+           SET EMAIL-VALIDO              TO TRUE
+           MOVE SPACES                   TO WRK-MOTIVO-REJEICAO
+           MOVE SPACES                   TO WRK-EMAIL-USUARIO
+           MOVE SPACES                   TO WRK-EMAIL-DOMINIO
+           MOVE ZEROS                    TO WRK-QTD-ARROBA
+                                             WRK-QTD-PONTO-DOMINIO
+
+           IF EEMAIL-PSSOA EQUAL SPACES OR EEMAIL-PSSOA EQUAL LOW-VALUES
+              SET EMAIL-INVALIDO         TO TRUE
+              MOVE 'EV'                  TO WRK-MOTIVO-REJEICAO
+           ELSE
+      *       DETECTA BRANCO EMBUTIDO NO MEIO DO EMAIL (EX: "JOHN
+      *       DOE@GMAIL.COM" OU "USER@GMAIL .COM") - CONTA ESPACOS
+      *       SO DENTRO DO COMPRIMENTO JA SEM A SOBRA DE BRANCOS A
+      *       DIREITA/ESQUERDA DA PICTURE (FUNCTION TRIM), ENTAO
+      *       QUALQUER ESPACO AINDA RESTANTE SO PODE SER INTERNO.
+              MOVE ZEROS                 TO WRK-QTD-ESPACO-EMAIL
+              MOVE FUNCTION TRIM(EEMAIL-PSSOA) TO WRK-EMAIL-TRIM
+              COMPUTE WRK-LEN-EMAIL =
+                 FUNCTION LENGTH(FUNCTION TRIM(EEMAIL-PSSOA))
+
+              INSPECT WRK-EMAIL-TRIM(1:WRK-LEN-EMAIL)
+                 TALLYING WRK-QTD-ESPACO-EMAIL FOR ALL SPACE
 
-           PERFORM 3900-GRAVAR-ARQSAI01 
+              IF WRK-QTD-ESPACO-EMAIL NOT EQUAL ZEROS
+                 SET EMAIL-INVALIDO      TO TRUE
+                 MOVE 'EB'               TO WRK-MOTIVO-REJEICAO
+              ELSE
+                 INSPECT EEMAIL-PSSOA TALLYING WRK-QTD-ARROBA
+                    FOR ALL '@'
 
-           PERFORM 3800-LER-CURSOR 
+                 IF WRK-QTD-ARROBA NOT EQUAL 1
+                    SET EMAIL-INVALIDO   TO TRUE
+                    MOVE 'SA'            TO WRK-MOTIVO-REJEICAO
+                 ELSE
+                    UNSTRING EEMAIL-PSSOA DELIMITED BY '@'
+                       INTO WRK-EMAIL-USUARIO, WRK-EMAIL-DOMINIO
+                    END-UNSTRING
 
+                    IF WRK-EMAIL-USUARIO EQUAL SPACES
+                       SET EMAIL-INVALIDO TO TRUE
+                       MOVE 'SU'          TO WRK-MOTIVO-REJEICAO
+                    ELSE
+                       PERFORM 3150-VALIDAR-DOMINIO
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
            .
       *----------------------------------------------------------------*
-       3000-99-FIM.                    
+       3100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    VALIDACAO DO DOMINIO DO EMAIL (PARTE APOS A ARROBA) - SO E  *
+      *    CHAMADA PELA 3100-VALIDAR-EMAIL QUANDO HOUVER USUARIO       *
+      *----------------------------------------------------------------*
+       3150-VALIDAR-DOMINIO SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-EMAIL-DOMINIO EQUAL SPACES
+              SET EMAIL-INVALIDO         TO TRUE
+              MOVE 'DI'                  TO WRK-MOTIVO-REJEICAO
+           ELSE
+              INSPECT WRK-EMAIL-DOMINIO
+                 TALLYING WRK-QTD-PONTO-DOMINIO FOR ALL '.'
+
+      *       FUNCTION TRIM TIRA BRANCO DOS DOIS LADOS, ENTAO O
+      *       COMPRIMENTO RESULTANTE SO BATE COM AS POSICOES DE UMA
+      *       COPIA JA JUSTIFICADA A ESQUERDA (WRK-EMAIL-DOMINIO-TRIM)
+      *       - INDEXAR O CAMPO ORIGINAL, NAO TRIMADO, COM ESSE
+      *       COMPRIMENTO DARIA A POSICAO ERRADA SE HOUVESSE BRANCO A
+      *       ESQUERDA DO DOMINIO.
+              MOVE FUNCTION TRIM(WRK-EMAIL-DOMINIO)
+                                           TO WRK-EMAIL-DOMINIO-TRIM
+
+              COMPUTE WRK-LEN-DOMINIO =
+                 FUNCTION LENGTH(FUNCTION TRIM(WRK-EMAIL-DOMINIO))
+
+              IF WRK-QTD-PONTO-DOMINIO EQUAL ZEROS
+                 SET EMAIL-INVALIDO      TO TRUE
+                 MOVE 'DI'               TO WRK-MOTIVO-REJEICAO
+              ELSE
+                 IF WRK-EMAIL-DOMINIO(1:1) EQUAL '.'
+                    SET EMAIL-INVALIDO   TO TRUE
+                    MOVE 'DI'            TO WRK-MOTIVO-REJEICAO
+                 END-IF
+                 IF EMAIL-VALIDO
+                    AND WRK-EMAIL-DOMINIO-TRIM(WRK-LEN-DOMINIO:1)
+                                                             EQUAL '.'
+                    SET EMAIL-INVALIDO   TO TRUE
+                    MOVE 'DI'            TO WRK-MOTIVO-REJEICAO
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3150-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    VERIFICA SE O CCLUB ATUAL FOI IDENTIFICADO POR 1080-
+      *    CARREGAR-DUPLICADOS COMO UM EMAIL DUPLICADO "PERDEDOR" (JA
+      *    COBERTO POR UM CCLUB MENOR). SO E CHAMADA QUANDO O EMAIL JA
+      *    PASSOU NA VALIDACAO DE FORMATO (3100-VALIDAR-EMAIL).
+      *----------------------------------------------------------------*
+       3110-VALIDAR-DUPLICADO SECTION.
+      *----------------------------------------------------------------*
+           IF WRK-DUP-QTDE GREATER ZEROS
+              SEARCH ALL WRK-DUP-CCLUB
+                 AT END
+                    CONTINUE
+                 WHEN WRK-DUP-CCLUB(WRK-DUP-IDX) EQUAL CCLUB
+                    SET EMAIL-INVALIDO   TO TRUE
+                    MOVE 'DE'            TO WRK-MOTIVO-REJEICAO
+              END-SEARCH
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3110-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *
@@ -254,12 +1178,14 @@
       *----------------------------------------------------------------*
        3800-LER-CURSOR SECTION.
       *----------------------------------------------------------------*
-           EXEC SQL
-              FETCH CSR-B069 INTO 
-                      :CADUB069.CCLUB
-                     ,:CADUB069.IPSSOA-COPLT
-                     ,:CADUB069.EEMAIL-PSSOA
-           END-EXEC
+           MOVE ZEROS                TO WRK-RETRY-CONTADOR
+
+           PERFORM 3850-FETCH-CURSOR-UNICO
+              WITH TEST AFTER
+              UNTIL (SQLCODE NOT EQUAL -911 AND SQLCODE NOT EQUAL -913)
+                 OR WRK-RETRY-CONTADOR GREATER WRK-RETRY-MAX-TENTATIVAS
+      *
+           MOVE SQLCODE               TO WRK-SQLCODE
       *
            EVALUATE TRUE
                WHEN SQLCODE EQUAL +100
@@ -273,7 +1199,42 @@
            .
       *
       *----------------------------------------------------------------*
-       3800-99-FIM.                     
+       3800-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    UMA TENTATIVA DE FETCH. SE O DB2 DEVOLVER DEADLOCK/TIMEOUT  *
+      *    (SQLCODE -911/-913), AGUARDA E CONTA MAIS UMA TENTATIVA,    *
+      *    ATE WRK-RETRY-MAX-TENTATIVAS (3800-LER-CURSOR REPETE ESTA   *
+      *    SECAO ENQUANTO HOUVER TENTATIVAS E O ERRO PERSISTIR);       *
+      *    ESGOTADAS AS TENTATIVAS, O SQLCODE DE ERRO SEGUE PARA O     *
+      *    EVALUATE DE 3800-LER-CURSOR, QUE CANCELA O JOB COMO ANTES.  *
+      *----------------------------------------------------------------*
+       3850-FETCH-CURSOR-UNICO SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+              FETCH CSR-B069 INTO
+                      :CADUB069.CCLUB
+                     ,:CADUB069.IPSSOA-COPLT
+                     ,:CADUB069.EEMAIL-PSSOA
+                     ,:CADUB069.NTEL-PSSOA
+                     ,:CADUB069.DNASC-PSSOA
+                     ,:CADUB069.CSGL-UF
+           END-EXEC
+
+           IF SQLCODE EQUAL -911 OR SQLCODE EQUAL -913
+              ADD 1                   TO WRK-RETRY-CONTADOR
+              IF WRK-RETRY-CONTADOR NOT GREATER
+                                          WRK-RETRY-MAX-TENTATIVAS
+                 DISPLAY '* DEADLOCK/TIMEOUT DB2 (SQLCODE ' SQLCODE
+                         ') NO FETCH - TENTATIVA ' WRK-RETRY-CONTADOR
+                 CALL 'CEE3DLY' USING BY VALUE     WRK-RETRY-ESPERA
+                                      BY REFERENCE WRK-RETRY-FEEDBACK
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3850-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------
@@ -286,16 +1247,159 @@
            WRITE FD-ARQSAI01 FROM ARQSAI01-REGISTRO
 
            IF NOT WRK-FS-SAI01-OK
+              MOVE 'S'                TO WRK-SW-ERRO-ARQUIVO
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
 
            ADD 1                      TO ACU-GRAVA-ARQSAI01
 
-           INITIALIZE                  ARQSAI01-REGISTRO 
+           IF NOT WRK-PARM-MODO-REGIAO
+              MOVE CCLUB              TO WRK-CKPT-ULTIMO-CCLUB
+              ADD 1                   TO WRK-CKPT-CONTADOR
+              IF WRK-CKPT-CONTADOR GREATER OR EQUAL WRK-CKPT-INTERVALO
+                 PERFORM 3910-GRAVAR-CHECKPOINT
+                 MOVE ZEROS            TO WRK-CKPT-CONTADOR
+              END-IF
+           END-IF
+
+           ADD 1                      TO WRK-COMMIT-CONTADOR
+           IF WRK-COMMIT-CONTADOR GREATER OR EQUAL WRK-COMMIT-INTERVALO
+              PERFORM 3920-COMMIT-CURSOR
+              MOVE ZEROS               TO WRK-COMMIT-CONTADOR
+           END-IF
+
+           INITIALIZE                  ARQSAI01-REGISTRO
+           .
+
+      *----------------------------------------------------------------*
+       3900-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    GRAVA NO DD ARQCKPT O ULTIMO CCLUB GRAVADO COM SUCESSO EM   *
+      *    ARQSAI01, PERMITINDO RETOMAR A PARTIR DESTE PONTO EM CASO   *
+      *    DE ABEND (VER 1060-LER-CHECKPOINT). ARQUIVO ABERTO EM       *
+      *    EXTEND, SEMPRE ACRESCENTANDO REGISTROS.                     *
+      *----------------------------------------------------------------*
+       3910-GRAVAR-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'ARQCKPT '            TO WRK-ARQUIVO
+           SET WRK-CN-WRITE            TO TRUE
+
+           MOVE WRK-CKPT-ULTIMO-CCLUB TO WRK-CKPT-CCLUB
+
+           WRITE FD-ARQCKPT           FROM WRK-REG-CKPT
+
+           IF NOT WRK-FS-CKPT-OK
+              MOVE 'S'                TO WRK-SW-ERRO-ARQUIVO
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3910-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    ZERA O DD ARQCKPT AO FIM DE UMA EXECUCAO COM SUCESSO (VER   *
+      *    9900-FINALIZAR, SO CHAMADA QUANDO WRK-SW-ERRO-FATAL = 'N'   *
+      *    E FORA DO MODO REGIAO). SE O ARQUIVO NAO FOSSE TRUNCADO     *
+      *    AQUI, A PROXIMA EXECUCAO LERIA EM 1060-LER-CHECKPOINT O     *
+      *    ULTIMO CCLUB DESTA EXECUCAO E PULARIA TODA A POPULACAO JA   *
+      *    PROCESSADA COM SUCESSO, COMO SE FOSSE UM RESTART APOS UM    *
+      *    ABEND QUE NUNCA ACONTECEU.                                  *
+      *----------------------------------------------------------------*
+       3915-LIMPAR-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'ARQCKPT '            TO WRK-ARQUIVO
+           SET WRK-CN-OPEN             TO TRUE
+
+           OPEN OUTPUT ARQCKPT
+
+           IF NOT WRK-FS-CKPT-OK
+              MOVE 'S'                TO WRK-SW-ERRO-ARQUIVO
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-CLOSE            TO TRUE
+           CLOSE ARQCKPT
+
+           IF NOT WRK-FS-CKPT-OK
+              MOVE 'S'                TO WRK-SW-ERRO-ARQUIVO
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3915-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    COMMIT PERIODICO (A CADA WRK-COMMIT-INTERVALO GRAVACOES EM  *
+      *    ARQSAI01) PARA LIBERAR LOCKS/LOG DO DB2 EM EXTRACOES        *
+      *    LONGAS. O CURSOR CSR-B069 E WITH HOLD, ENTAO PERMANECE      *
+      *    POSICIONADO APOS O COMMIT.                                 *
+      *----------------------------------------------------------------*
+       3920-COMMIT-CURSOR SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS                TO WRK-RETRY-CONTADOR
+
+           PERFORM 3930-COMMIT-UNICO
+              WITH TEST AFTER
+              UNTIL (SQLCODE NOT EQUAL -911 AND SQLCODE NOT EQUAL -913)
+                 OR WRK-RETRY-CONTADOR GREATER WRK-RETRY-MAX-TENTATIVAS
+
+           IF SQLCODE NOT EQUAL ZEROS
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3920-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    UMA TENTATIVA DE COMMIT, COM O MESMO RETRY DE DEADLOCK/     *
+      *    TIMEOUT USADO EM 3850-FETCH-CURSOR-UNICO.                   *
+      *----------------------------------------------------------------*
+       3930-COMMIT-UNICO SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+              COMMIT
+           END-EXEC
+
+           IF SQLCODE EQUAL -911 OR SQLCODE EQUAL -913
+              ADD 1                   TO WRK-RETRY-CONTADOR
+              IF WRK-RETRY-CONTADOR NOT GREATER
+                                          WRK-RETRY-MAX-TENTATIVAS
+                 DISPLAY '* DEADLOCK/TIMEOUT DB2 (SQLCODE ' SQLCODE
+                         ') NO COMMIT - TENTATIVA ' WRK-RETRY-CONTADOR
+                 CALL 'CEE3DLY' USING BY VALUE     WRK-RETRY-ESPERA
+                                      BY REFERENCE WRK-RETRY-FEEDBACK
+              END-IF
+           END-IF
            .
-           
       *----------------------------------------------------------------*
-       3900-99-FIM.                    
+       3930-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+       3950-GRAVAR-ARQREJ01 SECTION.
+      *----------------------------------------------------------------*
+
+           SET WRK-CN-WRITE           TO TRUE
+
+           WRITE FD-ARQREJ01 FROM ARQREJ01-REGISTRO
+
+           IF NOT WRK-FS-REJ01-OK
+              MOVE 'S'                TO WRK-SW-ERRO-ARQUIVO
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1                      TO ACU-GRAVA-ARQREJ01
+
+           INITIALIZE                  ARQREJ01-REGISTRO
+           .
+
+      *----------------------------------------------------------------*
+       3950-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
        9100-ERROS-ARQUIVOS SECTION .
@@ -310,15 +1414,259 @@
                              ' CANCELADO        *'
            DISPLAY '*****************************'
 
+      *    WRK-SW-ERRO-ARQUIVO = 'S' SINALIZA QUE QUEM CHAMOU ESTA
+      *    SECTION FOI UM FILE STATUS RUIM (OU ESTOURO DE CAPACIDADE
+      *    DE WRK-TAB-DUP-EMAIL), NAO UM SQLCODE DE ERRO - NESSE CASO
+      *    O SQLCODE DA SQLCA E SO O RESIDUO DO ULTIMO COMANDO SQL E
+      *    NAO EXPLICA O CANCELAMENTO, ENTAO GRAVA UM VALOR-SENTINELA
+      *    (-99999, FORA DA FAIXA DOS SQLCODES REAIS DESTE PROGRAMA:
+      *    0/+100/-911/-913) PARA QUE O HISTORICO (VER
+      *    9800-GRAVAR-HISTORICO) NAO MOSTRE UM SQLCODE DE SUCESSO
+      *    NUMA EXECUCAO QUE NA VERDADE FOI CANCELADA POR ERRO DE
+      *    ARQUIVO.
+           IF WRK-SW-ERRO-ARQUIVO EQUAL 'S'
+              MOVE -99999             TO WRK-SQLCODE
+           ELSE
+              MOVE SQLCODE            TO WRK-SQLCODE
+           END-IF
+
+           MOVE 'N'                   TO WRK-SW-ERRO-ARQUIVO
+
+      *    SE O ERRO OCORREU DENTRO DA PROPRIA 9900-FINALIZAR (POR     *
+      *    EXEMPLO, NO COMMIT FINAL, NO FECHAMENTO DE UM ARQUIVO OU NA *
+      *    GRAVACAO DO BALANCETE/HISTORICO), NAO REENTRA EM            *
+      *    9900-FINALIZAR - PARTE DELA JA PODE TER RODADO COM SUCESSO  *
+      *    E REPETI-LA ARRISCARIA COMMIT, GRAVACAO DE CHECKPOINT/      *
+      *    HISTORICO OU ATUALIZACAO DE CTL_EXTRACAO DUPLICADOS. AINDA  *
+      *    ASSIM, TENTA UMA UNICA VEZ GRAVAR O ARQHIST01 (VER          *
+      *    9800-GRAVAR-HISTORICO) PARA QUE O PROPRIO CANCELAMENTO FIQUE*
+      *    AUDITADO - WRK-SW-HIST-TENTADO IMPEDE QUE UM ERRO NESSA     *
+      *    TENTATIVA RECAIA AQUI DE NOVO E ENTRE EM LACO.              *
+           IF WRK-SW-FINALIZANDO EQUAL 'S'
+              DISPLAY '* ERRO DURANTE A FINALIZACAO - ENCERRANDO SEM'
+                      ' REPETIR 9900-FINALIZAR'
+              IF WRK-SW-HIST-TENTADO EQUAL 'N'
+                 MOVE 'S'              TO WRK-SW-HIST-TENTADO
+                 PERFORM 9800-GRAVAR-HISTORICO
+              END-IF
+              STOP RUN
+           END-IF
+
+           MOVE 'S'                   TO WRK-SW-ERRO-FATAL
+
            PERFORM 9900-FINALIZAR.
       *----------------------------------------------------------------*
        9100-99-FIM.
            EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    ROTINA DE GERACAO DO RELATORIO DE BALANCETE (RELBAL01)      *
+      *    CONFERE ACU-LIDOS (FETCHES DO CURSOR) CONTRA               *
+      *    ACU-GRAVA-ARQSAI01 (REGISTROS GRAVADOS) E SINALIZA         *
+      *    DIVERGENCIA ANTES DO ARQUIVO SER LIBERADO AO FORNECEDOR    *
+      *----------------------------------------------------------------*
+       9600-GERAR-RELATORIO-BALANCETE SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'RELBAL01'              TO WRK-ARQUIVO
+           SET WRK-CN-OPEN               TO TRUE
+
+           ACCEPT WRK-DATA-EXECUCAO      FROM DATE YYYYMMDD
+
+           MOVE WRK-DATA-EXEC-DD         TO WRK-DATA-EXEC-EDIT(1:2)
+           MOVE WRK-DATA-EXEC-MM         TO WRK-DATA-EXEC-EDIT(4:2)
+           MOVE WRK-DATA-EXEC-AAAA       TO WRK-DATA-EXEC-EDIT(7:4)
+
+           ADD ACU-GRAVA-ARQSAI01 ACU-GRAVA-ARQREJ01
+              GIVING WRK-ACU-TOTAL-GRAVADO
+
+           IF ACU-LIDOS EQUAL WRK-ACU-TOTAL-GRAVADO
+              SET WRK-BALANCETE-CONFERE  TO TRUE
+           ELSE
+              SET WRK-BALANCETE-DIVERGENTE TO TRUE
+           END-IF
+
+           OPEN OUTPUT RELBAL01
+
+           IF NOT WRK-FS-RELBAL01-OK
+              MOVE 'S'                  TO WRK-SW-ERRO-ARQUIVO
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           MOVE SPACES                   TO WRK-LINHA-RELBAL
+           STRING 'RELATORIO DE BALANCETE - ' WRK-PROGRAMA
+                DELIMITED BY SIZE INTO WRK-LINHA-RELBAL
+           SET WRK-CN-WRITE               TO TRUE
+           WRITE FD-RELBAL01 FROM WRK-LINHA-RELBAL
+
+           MOVE SPACES                   TO WRK-LINHA-RELBAL
+           STRING 'DATA DA EXECUCAO....: ' WRK-DATA-EXEC-EDIT
+                DELIMITED BY SIZE INTO WRK-LINHA-RELBAL
+           WRITE FD-RELBAL01 FROM WRK-LINHA-RELBAL
+
+           MOVE SPACES                   TO WRK-LINHA-RELBAL
+           STRING 'FILTRO UTILIZADO....: MODO=' WRK-PARM-MODO-UF
+                ' UF=' WRK-PARM-UF
+                ' TIPO=' WRK-PARM-TPO-PSSOA
+                ' SEXO=' WRK-PARM-SEXO
+                ' STATUS=' WRK-PARM-STATUS
+                DELIMITED BY SIZE INTO WRK-LINHA-RELBAL
+           WRITE FD-RELBAL01 FROM WRK-LINHA-RELBAL
+
+           MOVE SPACES                   TO WRK-LINHA-RELBAL
+           MOVE WRK-QTD-ARQUIVOS-UF      TO WRK-MASK2
+           STRING 'ARQUIVOS ARQSAI01 GERADOS (1 POR ESTADO)...: '
+                WRK-MASK2
+                DELIMITED BY SIZE INTO WRK-LINHA-RELBAL
+           WRITE FD-RELBAL01 FROM WRK-LINHA-RELBAL
+
+           MOVE SPACES                   TO WRK-LINHA-RELBAL
+           MOVE ACU-LIDOS                TO WRK-MASK
+           STRING 'REGISTROS LIDOS DO CURSOR (ACU-LIDOS)......: '
+                WRK-MASK
+                DELIMITED BY SIZE INTO WRK-LINHA-RELBAL
+           WRITE FD-RELBAL01 FROM WRK-LINHA-RELBAL
+
+           MOVE SPACES                   TO WRK-LINHA-RELBAL
+           MOVE ACU-GRAVA-ARQSAI01       TO WRK-MASK2
+           STRING 'REGISTROS GRAVADOS EM ARQSAI01..............: '
+                WRK-MASK2
+                DELIMITED BY SIZE INTO WRK-LINHA-RELBAL
+           WRITE FD-RELBAL01 FROM WRK-LINHA-RELBAL
+
+           MOVE SPACES                   TO WRK-LINHA-RELBAL
+           MOVE ACU-GRAVA-ARQREJ01       TO WRK-MASK3
+           STRING 'REGISTROS REJEITADOS EM ARQREJ01............: '
+                WRK-MASK3
+                DELIMITED BY SIZE INTO WRK-LINHA-RELBAL
+           WRITE FD-RELBAL01 FROM WRK-LINHA-RELBAL
+
+           MOVE SPACES                   TO WRK-LINHA-RELBAL
+           IF WRK-BALANCETE-CONFERE
+              STRING 'SITUACAO DO BALANCETE.......: OK - CONFERE'
+                   DELIMITED BY SIZE INTO WRK-LINHA-RELBAL
+           ELSE
+              STRING 'SITUACAO DO BALANCETE.......: ** DIVERGENTE **'
+                   DELIMITED BY SIZE INTO WRK-LINHA-RELBAL
+           END-IF
+           WRITE FD-RELBAL01 FROM WRK-LINHA-RELBAL
+
+           SET WRK-CN-CLOSE               TO TRUE
+           CLOSE RELBAL01
+
+           IF WRK-BALANCETE-DIVERGENTE
+              DISPLAY '*****************************************'
+              DISPLAY '* ATENCAO - BALANCETE DIVERGENTE         *'
+              DISPLAY '*****************************************'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       9600-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    ATUALIZA DB2PRD.CTL_EXTRACAO COM O TIMESTAMP DE INICIO      *
+      *    DESTA EXECUCAO (WRK-INICIO-EXECUCAO, CAPTURADO EM 1070-LER- *
+      *    CONTROLE-EXECUCAO), PARA QUE A PROXIMA EXTRACAO INCREMENTAL*
+      *    (WRK-PARM-MODO-EXTRACAO = 'I') SAIBA A PARTIR DE QUANDO     *
+      *    BUSCAR ALTERACOES SEM PERDER AS FEITAS NO MESMO DIA DESTA   *
+      *    EXECUCAO (VER COMENTARIO DE WRK-CTL-DT-ULTIMA-EXECUCAO NA   *
+      *    WORKING-STORAGE). SO RODA QUANDO A EXTRACAO TERMINA COM    *
+      *    SUCESSO (WRK-SW-ERRO-FATAL = 'N' - VER 9100-ERROS-ARQUIVOS)*
+      *    E FORA DO MODO REGIAO (O CONTROLE E CHAVEADO POR UF UNICA,  *
+      *    MESMA RESSALVA DO CHECKPOINT EM 1060-LER-CHECKPOINT).       *
+      *----------------------------------------------------------------*
+       9700-ATUALIZAR-CONTROLE-EXECUCAO SECTION.
+      *----------------------------------------------------------------*
+           EXEC SQL
+              UPDATE DB2PRD.CTL_EXTRACAO
+                 SET DT_ULTIMA_EXECUCAO = :WRK-INICIO-EXECUCAO
+               WHERE PROGRAMA = :WRK-PROGRAMA
+                 AND UF       = :WRK-PARM-UF
+           END-EXEC
+
+           IF SQLCODE EQUAL +100
+              EXEC SQL
+                 INSERT INTO DB2PRD.CTL_EXTRACAO
+                        (PROGRAMA, UF, DT_ULTIMA_EXECUCAO)
+                 VALUES (:WRK-PROGRAMA, :WRK-PARM-UF,
+                         :WRK-INICIO-EXECUCAO)
+              END-EXEC
+              DISPLAY '* CTL_EXTRACAO - NOVA LINHA DE CONTROLE CRIADA'
+           END-IF
+
+           IF SQLCODE NOT EQUAL ZEROS
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       9700-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------
+      *    ACRESCENTA 1 LINHA EM ARQHIST01 (DD NUNCA SOBRESCRITO - SO  *
+      *    ACRESCIDO) COM PROGRAMA, DATA/HORA, UF, ACU-LIDOS,          *
+      *    ACU-GRAVA-ARQSAI01 E O SQLCODE DE ENCERRAMENTO (WRK-SQLCODE,*
+      *    JA CAPTURADO EM 3800-LER-CURSOR/9100-ERROS-ARQUIVOS), PARA  *
+      *    QUE OPERACAO CONSIGA TRENDAR VOLUMES DE EXTRACAO SEM        *
+      *    DEPENDER DO SYSOUT DO JOB. RODA SEMPRE, MESMO QUANDO A      *
+      *    EXTRACAO FOI CANCELADA, PARA QUE O CANCELAMENTO TAMBEM      *
+      *    FIQUE AUDITADO.                                             *
+      *----------------------------------------------------------------*
+       9800-GRAVAR-HISTORICO SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'ARQHIST01'           TO WRK-ARQUIVO
+           SET WRK-CN-OPEN             TO TRUE
+
+           OPEN EXTEND ARQHIST01
+
+           IF NOT WRK-FS-HIST01-OK
+              MOVE 'S'                TO WRK-SW-ERRO-ARQUIVO
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           ACCEPT WRK-HORA-EXECUCAO    FROM TIME
+
+           MOVE WRK-PROGRAMA          TO ARQHIST01-PROGRAMA
+           MOVE WRK-DATA-EXECUCAO     TO ARQHIST01-DATA
+           MOVE WRK-HORA-EXECUCAO     TO ARQHIST01-HORA
+           MOVE WRK-PARM-UF           TO ARQHIST01-UF
+           MOVE ACU-LIDOS             TO ARQHIST01-ACU-LIDOS
+           MOVE ACU-GRAVA-ARQSAI01    TO ARQHIST01-ACU-GRAVADO
+           MOVE WRK-SQLCODE           TO ARQHIST01-SQLCODE
+
+           SET WRK-CN-WRITE            TO TRUE
+
+           WRITE FD-ARQHIST01 FROM ARQHIST01-REGISTRO
+
+           IF NOT WRK-FS-HIST01-OK
+              MOVE 'S'                TO WRK-SW-ERRO-ARQUIVO
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-CLOSE            TO TRUE
+
+           CLOSE ARQHIST01
+
+           IF NOT WRK-FS-HIST01-OK
+              MOVE 'S'                TO WRK-SW-ERRO-ARQUIVO
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       9800-99-FIM.
+           EXIT.
       *----------------------------------------------------------------*
        9900-FINALIZAR SECTION.
       *----------------------------------------------------------------*
+      *    GUARDA DE REENTRANCIA (VER 9100-ERROS-ARQUIVOS) - UM ERRO   *
+      *    NUM COMANDO SQL OU DE ARQUIVO DESTA PROPRIA SECTION NAO     *
+      *    PODE VOLTAR A PERFORMAR 9900-FINALIZAR DESDE O INICIO.      *
+           MOVE 'S'         TO WRK-SW-FINALIZANDO
+
            SET WRK-CN-CLOSE TO TRUE.
 
+           PERFORM 3920-COMMIT-CURSOR
+
            EXEC SQL
               CLOSE CSR-B069
            END-EXEC.
@@ -326,11 +1674,45 @@
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
 
-           CLOSE ARQSAI01.
-           IF NOT WRK-FS-SAI01-OK
+           IF WRK-UF-ATUAL NOT EQUAL SPACES
+              CLOSE ARQSAI01
+              IF NOT WRK-FS-SAI01-OK
+                 MOVE 'S'              TO WRK-SW-ERRO-ARQUIVO
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+
+           CLOSE ARQREJ01.
+           IF NOT WRK-FS-REJ01-OK
+              MOVE 'S'                 TO WRK-SW-ERRO-ARQUIVO
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
 
+           IF NOT WRK-PARM-MODO-REGIAO
+              CLOSE ARQCKPT
+              IF NOT WRK-FS-CKPT-OK
+                 MOVE 'S'              TO WRK-SW-ERRO-ARQUIVO
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+
+              IF WRK-SW-ERRO-FATAL EQUAL 'N'
+                 PERFORM 3915-LIMPAR-CHECKPOINT
+              END-IF
+           END-IF
+
+           PERFORM 9600-GERAR-RELATORIO-BALANCETE
+
+           IF WRK-SW-ERRO-FATAL EQUAL 'N' AND NOT WRK-PARM-MODO-REGIAO
+              PERFORM 9700-ATUALIZAR-CONTROLE-EXECUCAO
+      *       COMMIT FINAL PARA GARANTIR A GRAVACAO DURAVEL DA MARCA
+      *       D'AGUA EM DB2PRD.CTL_EXTRACAO - O COMMIT FEITO ANTES DO
+      *       CLOSE CSR-B069, ACIMA, NAO COBRE ESTA ATUALIZACAO, QUE
+      *       OCORRE DEPOIS.
+              PERFORM 3920-COMMIT-CURSOR
+           END-IF
+
+           PERFORM 9800-GRAVAR-HISTORICO
+
            DISPLAY '***************************************************'
            MOVE ACU-GRAVA-ARQSAI01     TO WRK-MASK
            DISPLAY '* QTDE REGISTROS GRAVADOS: ' WRK-MASK
@@ -341,6 +1723,10 @@
            DISPLAY '***************************************************'
 
              STOP RUN.
-           
+      *----------------------------------------------------------------*
+       9900-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+
           END PROGRAM PSDC2EX1.
       *----------------------------------------------------------------*
\ No newline at end of file
